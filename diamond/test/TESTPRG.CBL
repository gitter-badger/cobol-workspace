@@ -1,13 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAMONDM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGRESSION-DATEI ASSIGN TO "REGRTEST"
+               ORGANIZATION INDEXED
+               ACCESS DYNAMIC
+               RECORD KEY IS REG-SCHLUESSEL
+               FILE STATUS IS TP-REGRESSION-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REGRESSION-DATEI.
+           COPY REGRSATZ.
+
        WORKING-STORAGE SECTION.
             COPY ZUTZCWS     .
        01  TEMP-FELDER.
            05 HOEHE PIC 99.
            05 AUSGABE OCCURS 40.
              07 ZEILE PIC X(40).
+       01  TP-REGRESSION-STATUS PIC XX.
+       01  TP-MITTE PIC 99.
+       01  TP-STERNE PIC 99.
+       01  TP-ZEILE-NR PIC 99.
 
        PROCEDURE DIVISION.
            PERFORM UT-INITIALIZE
@@ -18,16 +33,28 @@
            'Testfälle für unseren Diamanten'
            DISPLAY SPACE
 
-           MOVE 'Diamant der Höhe 1 ist X'
-               TO UT-TEST-CASE-NAME
+           OPEN INPUT REGRESSION-DATEI
+           IF TP-REGRESSION-STATUS = "00"
+               MOVE "DIAMONDM" TO REG-PROGRAMM
+               MOVE 1 TO REG-SZENARIO-NR
+               READ REGRESSION-DATEI
+               CLOSE REGRESSION-DATEI
+           END-IF
+
+           MOVE REG-BESCHREIBUNG TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
-           MOVE 1 TO HOEHE
-           PERFORM ZEICHNE-DIAMANT
            ADD 1 TO UT-TEST-CASE-COUNT
            SET UT-NORMAL-COMPARE TO TRUE
-           MOVE ZEILE(1) TO UT-ACTUAL
-           MOVE "X"
-                       TO UT-EXPECTED
+           IF TP-REGRESSION-STATUS = "00"
+               MOVE REG-DIA-HOEHE TO HOEHE
+               PERFORM ZEICHNE-DIAMANT
+               MOVE ZEILE(1) TO UT-ACTUAL
+               MOVE REG-DIA-ERWARTETE-ZEILE-1
+                           TO UT-EXPECTED
+           ELSE
+               MOVE "REGRESSIONSDATEI NICHT LESBAR" TO UT-ACTUAL
+               MOVE SPACES TO UT-EXPECTED
+           END-IF
            SET UT-COMPARE-DEFAULT TO TRUE
            PERFORM UT-ASSERT-EQUAL
            PERFORM UT-AFTER
@@ -52,9 +79,24 @@
 
            .
        ZEICHNE-DIAMANT SECTION.
-           MOVE "X"
-             TO ZEILE (1)
+           COMPUTE TP-MITTE = (HOEHE + 1) / 2
+           PERFORM ZEICHNE-DIAMANT-ZEILE THRU ZEICHNE-DIAMANT-ZEILE-EXIT
+               VARYING TP-ZEILE-NR FROM 1 BY 1
+               UNTIL TP-ZEILE-NR > HOEHE
+           .
+           EXIT.
 
-           EXIT
+       ZEICHNE-DIAMANT-ZEILE-BERECHNUNG SECTION.
+       ZEICHNE-DIAMANT-ZEILE.
+           IF TP-ZEILE-NR <= TP-MITTE
+               COMPUTE TP-STERNE = (2 * TP-ZEILE-NR) - 1
+           ELSE
+               COMPUTE TP-STERNE =
+                   (2 * (HOEHE - TP-ZEILE-NR + 1)) - 1
+           END-IF
+           MOVE SPACES TO ZEILE (TP-ZEILE-NR)
+           MOVE ALL "X" TO ZEILE (TP-ZEILE-NR) (1 : TP-STERNE)
            .
+       ZEICHNE-DIAMANT-ZEILE-EXIT.
+           EXIT.
        END PROGRAM DIAMONDM.
