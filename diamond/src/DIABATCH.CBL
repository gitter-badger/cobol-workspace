@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIABATCH.
+      * Liest eine Datei mit HOEHE-Werten (ein Wert je Satz) und ruft
+      * DIAMONDM fuer jeden Wert auf, um die Banner-Seiten fuer den
+      * naechtlichen Druck in einem einzigen Lauf zu erzeugen.
+      * Nach je DBA-CKPT-INTERVALL verarbeiteten Saetzen wird ein
+      * Checkpoint geschrieben; ein Neustart liest ihn ein und
+      * ueberspringt die bereits gedruckten Saetze. Laeuft die
+      * Eingabedatei sauber bis zum Ende durch, wird der Checkpoint auf
+      * 0 zurueckgesetzt, damit der naechste Lauf (naechste Nacht, neue
+      * HOEHEIN) wieder von vorn beginnt statt deren Saetze zu ueberspringen.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOEHE-DATEI ASSIGN TO "HOEHEIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DBA-EINGABE-STATUS.
+           SELECT CHECKPOINT-DATEI ASSIGN TO "DIACKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DBA-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOEHE-DATEI.
+       01  HOEHE-DATEI-SATZ PIC 99.
+
+       FD  CHECKPOINT-DATEI.
+       01  CHECKPOINT-SATZ.
+           05 CKPT-VERARBEITET PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  DBA-EINGABE-STATUS PIC XX.
+       01  DBA-CKPT-STATUS PIC XX.
+       01  DBA-SCHALTER.
+           05 DBA-DATEI-ENDE PIC X(01) VALUE "N".
+             88 DBA-ENDE-ERREICHT VALUE "J".
+       01  DBA-CKPT-INTERVALL PIC 9(06) VALUE 10.
+       01  DBA-UEBERSPRUNGEN PIC 9(06) VALUE 0.
+       01  DBA-VERARBEITET PIC 9(06) VALUE 0.
+       01  DBA-SEIT-CHECKPOINT PIC 9(06) VALUE 0.
+       01  DBA-GELESEN PIC 9(06).
+       01  DBA-HOEHE-PARM PIC 99.
+       01  DBA-AUSGABE-TABELLE.
+           05 DBA-AUSGABE OCCURS 40.
+             07 DBA-ZEILE PIC X(40).
+       01  DBA-NEUSTART-KENNZEICHEN PIC X(01) VALUE "N".
+       01  DBA-ABSCHLUSS-KENNZEICHEN PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+           PERFORM LIES-CHECKPOINT
+           MOVE DBA-UEBERSPRUNGEN TO DBA-VERARBEITET
+           IF DBA-UEBERSPRUNGEN > 0
+               MOVE "J" TO DBA-NEUSTART-KENNZEICHEN
+           ELSE
+               MOVE "N" TO DBA-NEUSTART-KENNZEICHEN
+           END-IF
+           OPEN INPUT HOEHE-DATEI
+           IF DBA-EINGABE-STATUS = "00"
+               PERFORM SKIP-BEREITS-VERARBEITETE
+               PERFORM LESE-SATZ
+               PERFORM VERARBEITE-SAETZE UNTIL DBA-ENDE-ERREICHT
+               CLOSE HOEHE-DATEI
+               MOVE 0 TO DBA-VERARBEITET
+               PERFORM SCHREIBE-CHECKPOINT
+               PERFORM SCHLIESSE-DIAMANT-BERICHT
+           END-IF
+
+           GOBACK
+          .
+
+       LIES-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-DATEI
+           IF DBA-CKPT-STATUS = "00"
+               READ CHECKPOINT-DATEI
+               MOVE CKPT-VERARBEITET TO DBA-UEBERSPRUNGEN
+               CLOSE CHECKPOINT-DATEI
+           ELSE
+               MOVE 0 TO DBA-UEBERSPRUNGEN
+           END-IF
+           .
+           EXIT.
+
+       SKIP-BEREITS-VERARBEITETE SECTION.
+           PERFORM UEBERSPRINGE-EINEN-SATZ
+               THRU UEBERSPRINGE-EINEN-SATZ-EXIT
+               VARYING DBA-GELESEN FROM 1 BY 1
+               UNTIL DBA-GELESEN > DBA-UEBERSPRUNGEN
+                  OR DBA-ENDE-ERREICHT
+           .
+           EXIT.
+
+       UEBERSPRINGE-EINEN-SATZ-VERARBEITUNG SECTION.
+       UEBERSPRINGE-EINEN-SATZ.
+           READ HOEHE-DATEI
+               AT END
+                   SET DBA-ENDE-ERREICHT TO TRUE
+           END-READ
+           .
+       UEBERSPRINGE-EINEN-SATZ-EXIT.
+           EXIT.
+
+       LESE-SATZ SECTION.
+           READ HOEHE-DATEI
+               AT END
+                   SET DBA-ENDE-ERREICHT TO TRUE
+           END-READ
+           .
+           EXIT.
+
+       VERARBEITE-SAETZE SECTION.
+           MOVE HOEHE-DATEI-SATZ TO DBA-HOEHE-PARM
+           MOVE "N" TO DBA-ABSCHLUSS-KENNZEICHEN
+           CALL "DIAMONDM" USING DBA-HOEHE-PARM DBA-AUSGABE-TABELLE
+               DBA-NEUSTART-KENNZEICHEN DBA-ABSCHLUSS-KENNZEICHEN
+           ADD 1 TO DBA-VERARBEITET
+           ADD 1 TO DBA-SEIT-CHECKPOINT
+           IF DBA-SEIT-CHECKPOINT NOT < DBA-CKPT-INTERVALL
+               PERFORM SCHREIBE-CHECKPOINT
+               MOVE 0 TO DBA-SEIT-CHECKPOINT
+           END-IF
+           PERFORM LESE-SATZ
+           .
+           EXIT.
+
+       SCHREIBE-CHECKPOINT SECTION.
+           MOVE DBA-VERARBEITET TO CKPT-VERARBEITET
+           OPEN OUTPUT CHECKPOINT-DATEI
+           IF DBA-CKPT-STATUS = "00"
+               WRITE CHECKPOINT-SATZ
+               CLOSE CHECKPOINT-DATEI
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Nach dem letzten Satz aufgerufen, damit DIAMONDM seinen Bericht
+      * explizit schliesst, statt sich auf das Laufzeitsystem beim
+      * Programmende zu verlassen.
+      *----------------------------------------------------------------
+       SCHLIESSE-DIAMANT-BERICHT SECTION.
+           MOVE "J" TO DBA-ABSCHLUSS-KENNZEICHEN
+           CALL "DIAMONDM" USING DBA-HOEHE-PARM DBA-AUSGABE-TABELLE
+               DBA-NEUSTART-KENNZEICHEN DBA-ABSCHLUSS-KENNZEICHEN
+           .
+           EXIT.
+
+       END PROGRAM DIABATCH.
