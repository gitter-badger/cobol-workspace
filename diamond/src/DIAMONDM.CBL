@@ -1,21 +1,135 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAMONDM.
+      * Zeichnet ein Diamantmuster der Hoehe HOEHE in die Tabelle
+      * AUSGABE und schreibt das Ergebnis auf den Bericht DIAMOND-RPT.
+      * DIA-NEUSTART-KENNZEICHEN = "J" haengt bei einem Neustart nach
+      * Checkpoint an einen bereits vorhandenen Bericht an, statt ihn
+      * zu ueberschreiben. DIA-ABSCHLUSS-KENNZEICHEN = "J" schliesst
+      * nur den Bericht, ohne einen weiteren Diamanten zu zeichnen;
+      * der Aufrufer nutzt das am Ende eines Laufs.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAMOND-RPT ASSIGN TO "DIAMRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DIA-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIAMOND-RPT.
+       01  DIAMOND-RPT-ZEILE PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01  TEMP-FELDER.
-           05 HOEHE PIC 99.
+       01  DIA-SCHALTER.
+           05 DIA-HOEHE-STATUS PIC X(01) VALUE "J".
+             88 DIA-HOEHE-GUELTIG VALUE "J".
+             88 DIA-HOEHE-UNGUELTIG VALUE "N".
+           05 DIA-BERICHT-OFFEN PIC X(01) VALUE "N".
+             88 DIA-BERICHT-IST-OFFEN VALUE "J".
+       01  DIA-FEHLERTEXT PIC X(50).
+       01  DIA-RPT-STATUS PIC XX.
+       01  DIA-MITTE PIC 99.
+       01  DIA-STERNE PIC 99.
+       01  DIA-ZEILE-NR PIC 99.
+
+       LINKAGE SECTION.
+       01  HOEHE PIC 99.
+       01  AUSGABE-TABELLE.
            05 AUSGABE OCCURS 40.
              07 ZEILE PIC X(40).
+       01  DIA-NEUSTART-KENNZEICHEN PIC X(01).
+       01  DIA-ABSCHLUSS-KENNZEICHEN PIC X(01).
+
+       PROCEDURE DIVISION USING HOEHE AUSGABE-TABELLE
+           DIA-NEUSTART-KENNZEICHEN DIA-ABSCHLUSS-KENNZEICHEN.
 
-       PROCEDURE DIVISION.
+           IF DIA-ABSCHLUSS-KENNZEICHEN = "J"
+               PERFORM SCHLIESSE-DIAMANT-BERICHT
+           ELSE
+               PERFORM PRUEFE-HOEHE
+               IF DIA-HOEHE-GUELTIG
+                   PERFORM ZEICHNE-DIAMANT
+                   PERFORM SCHREIBE-DIAMANT-BERICHT
+               END-IF
+           END-IF
 
            GOBACK
           .
 
+       PRUEFE-HOEHE SECTION.
+           SET DIA-HOEHE-GUELTIG TO TRUE
+           IF HOEHE < 1 OR HOEHE > 40
+               SET DIA-HOEHE-UNGUELTIG TO TRUE
+               MOVE "FEHLER: HOEHE MUSS ZWISCHEN 1 UND 40 LIEGEN"
+                 TO DIA-FEHLERTEXT
+               DISPLAY DIA-FEHLERTEXT
+           END-IF
+           .
+           EXIT.
+
        ZEICHNE-DIAMANT SECTION.
-           MOVE "X"
-             TO ZEILE (1)
+           COMPUTE DIA-MITTE = (HOEHE + 1) / 2
+           PERFORM ZEICHNE-DIAMANT-ZEILE THRU ZEICHNE-DIAMANT-ZEILE-EXIT
+               VARYING DIA-ZEILE-NR FROM 1 BY 1
+               UNTIL DIA-ZEILE-NR > HOEHE
            .
            EXIT.
+
+       ZEICHNE-DIAMANT-ZEILE-BERECHNUNG SECTION.
+       ZEICHNE-DIAMANT-ZEILE.
+           IF DIA-ZEILE-NR <= DIA-MITTE
+               COMPUTE DIA-STERNE = (2 * DIA-ZEILE-NR) - 1
+           ELSE
+               COMPUTE DIA-STERNE =
+                   (2 * (HOEHE - DIA-ZEILE-NR + 1)) - 1
+           END-IF
+           MOVE SPACES TO ZEILE (DIA-ZEILE-NR)
+           MOVE ALL "X" TO ZEILE (DIA-ZEILE-NR) (1 : DIA-STERNE)
+           .
+       ZEICHNE-DIAMANT-ZEILE-EXIT.
+           EXIT.
+
+       SCHREIBE-DIAMANT-BERICHT SECTION.
+           IF NOT DIA-BERICHT-IST-OFFEN
+               IF DIA-NEUSTART-KENNZEICHEN = "J"
+                   OPEN EXTEND DIAMOND-RPT
+                   IF DIA-RPT-STATUS NOT = "00"
+                       OPEN OUTPUT DIAMOND-RPT
+                   END-IF
+               ELSE
+                   OPEN OUTPUT DIAMOND-RPT
+               END-IF
+               IF DIA-RPT-STATUS = "00"
+                   SET DIA-BERICHT-IST-OFFEN TO TRUE
+               END-IF
+           END-IF
+           IF DIA-BERICHT-IST-OFFEN
+               MOVE 1 TO DIA-ZEILE-NR
+               PERFORM SCHREIBE-RPT-ZEILE THRU SCHREIBE-RPT-ZEILE-EXIT
+                   VARYING DIA-ZEILE-NR FROM 1 BY 1
+                   UNTIL DIA-ZEILE-NR > HOEHE
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Wird am Ende eines DIABATCH-Laufs mit ABSCHLUSS-KENNZEICHEN "J"
+      * aufgerufen, damit der Bericht explizit geschlossen wird, statt
+      * sich auf das Laufzeitsystem beim Programmende zu verlassen.
+      *----------------------------------------------------------------
+       SCHLIESSE-DIAMANT-BERICHT SECTION.
+           IF DIA-BERICHT-IST-OFFEN
+               CLOSE DIAMOND-RPT
+               MOVE "N" TO DIA-BERICHT-OFFEN
+           END-IF
+           .
+           EXIT.
+
+       SCHREIBE-RPT-ZEILE-VERARBEITUNG SECTION.
+       SCHREIBE-RPT-ZEILE.
+           MOVE ZEILE (DIA-ZEILE-NR) TO DIAMOND-RPT-ZEILE
+           WRITE DIAMOND-RPT-ZEILE
+           .
+       SCHREIBE-RPT-ZEILE-EXIT.
+           EXIT.
+
        END PROGRAM DIAMONDM.
