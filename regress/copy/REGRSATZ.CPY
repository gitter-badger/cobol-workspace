@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * REGRSATZ - Satzbild fuer die gemeinsame Regressions-Testdatei
+      * REGRTEST. Ein Satz je Testszenario, referenziert ueber
+      * REG-SCHLUESSEL (Programm + Szenario-Nr). REG-DATEN traegt je
+      * nach REG-PROGRAMM entweder die DIAMONDM- oder die TTT-Sicht;
+      * die jeweils andere REDEFINES-Sicht bleibt für diesen Satz
+      * ungenutzt.
+      *----------------------------------------------------------------
+       01  REGRESSION-SATZ.
+           05 REG-SCHLUESSEL.
+               10 REG-PROGRAMM PIC X(08).
+                 88 REG-IST-DIAMONDM VALUE "DIAMONDM".
+                 88 REG-IST-TTT VALUE "TTT".
+               10 REG-SZENARIO-NR PIC 9(03).
+           05 REG-BESCHREIBUNG PIC X(40).
+           05 REG-DATEN PIC X(56).
+           05 REG-DIAMANT-DATEN REDEFINES REG-DATEN.
+               10 REG-DIA-HOEHE PIC 99.
+               10 REG-DIA-ERWARTETE-ZEILE-1 PIC X(40).
+               10 FILLER PIC X(14).
+           05 REG-TTT-DATEN REDEFINES REG-DATEN.
+               10 REG-TTT-STARTFELD PIC X(09).
+               10 REG-TTT-ZUG PIC 9(02).
+               10 REG-TTT-AKTIVER-SPIELER PIC X(01).
+               10 REG-TTT-EINGABE PIC X(03).
+               10 REG-TTT-ERWARTETER-STATUS PIC X(40).
+               10 REG-TTT-ERWARTETER-SPIELER PIC X(01).
