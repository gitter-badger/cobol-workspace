@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRLOAD.
+      * Baut die gemeinsame Regressions-Testdatei REGRTEST aus den
+      * Szenarien auf, die frueher als literale MOVE/EXPECT-Bloecke in
+      * TESTPRG (DIAMONDM) und TTTT (TTT) verteilt waren. Ein neues
+      * Regressionsszenario kommt kuenftig als zusaetzlicher Satz in
+      * diese Datei, nicht mehr als neuer Testfall im COBOL-Quelltext.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGRESSION-DATEI ASSIGN TO "REGRTEST"
+               ORGANIZATION INDEXED
+               ACCESS DYNAMIC
+               RECORD KEY IS REG-SCHLUESSEL
+               FILE STATUS IS RGL-REGRESSION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGRESSION-DATEI.
+           COPY REGRSATZ.
+
+       WORKING-STORAGE SECTION.
+       01  RGL-REGRESSION-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT REGRESSION-DATEI
+           CLOSE REGRESSION-DATEI
+           OPEN I-O REGRESSION-DATEI
+           IF RGL-REGRESSION-STATUS = "00"
+               PERFORM SCHREIBE-DIAMANT-SZENARIEN
+               PERFORM SCHREIBE-TTT-SZENARIEN
+               CLOSE REGRESSION-DATEI
+           END-IF
+
+           GOBACK
+          .
+
+      *----------------------------------------------------------------
+      * Szenario fuer TESTPRG (DIAMONDM).
+      *----------------------------------------------------------------
+       SCHREIBE-DIAMANT-SZENARIEN SECTION.
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "DIAMONDM" TO REG-PROGRAMM
+           MOVE 1 TO REG-SZENARIO-NR
+           MOVE "Diamant der Hoehe 1 ist X" TO REG-BESCHREIBUNG
+           MOVE 1 TO REG-DIA-HOEHE
+           MOVE "X" TO REG-DIA-ERWARTETE-ZEILE-1
+           PERFORM SCHREIBE-REGRESSION-SATZ
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Szenarien fuer TTTT (TTT), eines je bisherigem TESTCASE.
+      *----------------------------------------------------------------
+       SCHREIBE-TTT-SZENARIEN SECTION.
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 1 TO REG-SZENARIO-NR
+           MOVE "Gewinnt waagerecht" TO REG-BESCHREIBUNG
+           MOVE "XX" TO REG-TTT-STARTFELD
+           MOVE 2 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "3,1" TO REG-TTT-EINGABE
+           MOVE "Sieg" TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 2 TO REG-SZENARIO-NR
+           MOVE "Gewinnt senkrecht" TO REG-BESCHREIBUNG
+           MOVE "X  X" TO REG-TTT-STARTFELD
+           MOVE 2 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "1,3" TO REG-TTT-EINGABE
+           MOVE "Sieg" TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 3 TO REG-SZENARIO-NR
+           MOVE "Gewinnt diagonal" TO REG-BESCHREIBUNG
+           MOVE "X   X" TO REG-TTT-STARTFELD
+           MOVE 2 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "3,3" TO REG-TTT-EINGABE
+           MOVE "Sieg" TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 4 TO REG-SZENARIO-NR
+           MOVE "Normaler Zug mit Spielerwechsel" TO REG-BESCHREIBUNG
+           MOVE SPACES TO REG-TTT-STARTFELD
+           MOVE 0 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "3,3" TO REG-TTT-EINGABE
+           MOVE "Laufend" TO REG-TTT-ERWARTETER-STATUS
+           MOVE "O" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 5 TO REG-SZENARIO-NR
+           MOVE "Alle Felder belegt" TO REG-BESCHREIBUNG
+           MOVE "XOXXOXOX" TO REG-TTT-STARTFELD
+           MOVE 8 TO REG-TTT-ZUG
+           MOVE "O" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "3,3" TO REG-TTT-EINGABE
+           MOVE "Unentschieden" TO REG-TTT-ERWARTETER-STATUS
+           MOVE "O" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 6 TO REG-SZENARIO-NR
+           MOVE "Feld schon belegt" TO REG-BESCHREIBUNG
+           MOVE "   X" TO REG-TTT-STARTFELD
+           MOVE 1 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "1,2" TO REG-TTT-EINGABE
+           MOVE "FEHLER: Feld bereits belegt"
+             TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 7 TO REG-SZENARIO-NR
+           MOVE "Ausserhalb des Spielfeldes" TO REG-BESCHREIBUNG
+           MOVE SPACES TO REG-TTT-STARTFELD
+           MOVE 0 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "5,7" TO REG-TTT-EINGABE
+           MOVE "FEHLER: Ausserhalb des Spielfeldes"
+             TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 8 TO REG-SZENARIO-NR
+           MOVE "Ungueltige Eingabe" TO REG-BESCHREIBUNG
+           MOVE SPACES TO REG-TTT-STARTFELD
+           MOVE 0 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "a,b" TO REG-TTT-EINGABE
+           MOVE "FEHLER: Ungültige Eingabe"
+             TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+
+           MOVE SPACES TO REGRESSION-SATZ
+           MOVE "TTT" TO REG-PROGRAMM
+           MOVE 9 TO REG-SZENARIO-NR
+           MOVE "Gewinnt Gegendiagonale" TO REG-BESCHREIBUNG
+           MOVE "  X X" TO REG-TTT-STARTFELD
+           MOVE 2 TO REG-TTT-ZUG
+           MOVE "X" TO REG-TTT-AKTIVER-SPIELER
+           MOVE "1,3" TO REG-TTT-EINGABE
+           MOVE "Sieg" TO REG-TTT-ERWARTETER-STATUS
+           MOVE "X" TO REG-TTT-ERWARTETER-SPIELER
+           PERFORM SCHREIBE-REGRESSION-SATZ
+           .
+           EXIT.
+
+       SCHREIBE-REGRESSION-SATZ SECTION.
+           WRITE REGRESSION-SATZ
+           IF RGL-REGRESSION-STATUS NOT = "00"
+               REWRITE REGRESSION-SATZ
+           END-IF
+           .
+           EXIT.
+
+       END PROGRAM REGRLOAD.
