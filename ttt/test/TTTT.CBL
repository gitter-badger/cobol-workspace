@@ -4,73 +4,76 @@
            END-BEFORE
 
            TESTCASE 'Gewinnt waagerecht'
-           MOVE 'X' TO FELD(1,1)
-                       FELD(1,2)
-           SET AKTIVER-SPIELER-X TO TRUE
-           MOVE '3,1' TO EINGABE
+           MOVE 1 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
            PERFORM PRUEFE-SPIELSTATUS
            PERFORM DISPLAY-SPIELFELD
            EXPECT SPIEL-STATUS TO BE
-             'Sieg'
+             REG-TTT-ERWARTETER-STATUS
 
            TESTCASE 'Gewinnt senkrecht'
-           MOVE 'X' TO FELD(1,1)
-                       FELD(2,1)
-           SET AKTIVER-SPIELER-X TO TRUE
-           MOVE '1,3' TO EINGABE
+           MOVE 2 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
            PERFORM PRUEFE-SPIELSTATUS
            PERFORM DISPLAY-SPIELFELD
            EXPECT SPIEL-STATUS TO BE
-             'Sieg'
+             REG-TTT-ERWARTETER-STATUS
 
            TESTCASE 'Gewinnt diagonal'
-           MOVE 'X' TO FELD(1,1)
-                       FELD(2,2)
-           SET AKTIVER-SPIELER-X TO TRUE
-           MOVE '3,3' TO EINGABE
+           MOVE 3 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
            PERFORM PRUEFE-SPIELSTATUS
            PERFORM DISPLAY-SPIELFELD
            EXPECT SPIEL-STATUS TO BE
-             'Sieg'
-           
+             REG-TTT-ERWARTETER-STATUS
+
            TESTCASE 'Normaler Zug mit Spielerwechsel'
-           MOVE '3,3' TO EINGABE
-           SET AKTIVER-SPIELER-X TO TRUE
+           MOVE 4 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
            PERFORM PRUEFE-SPIELSTATUS
-           EXPECT SPIEL-STATUS TO BE 'Laufend'
-           EXPECT AKTIVER-SPIELER TO BE 'O'
+           EXPECT SPIEL-STATUS TO BE REG-TTT-ERWARTETER-STATUS
+           EXPECT AKTIVER-SPIELER TO BE REG-TTT-ERWARTETER-SPIELER
 
            TESTCASE 'Alle Felder belegt'
-           MOVE 'XOXXOXOX' TO SPIELFELD
-           MOVE 8 TO ZUG
-           SET AKTIVER-SPIELER-O TO TRUE
-           MOVE '3,3' TO EINGABE
+           MOVE 5 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
            PERFORM PRUEFE-SPIELSTATUS
            PERFORM DISPLAY-SPIELFELD
            EXPECT SPIEL-STATUS TO BE
-             'Unentschieden'
+             REG-TTT-ERWARTETER-STATUS
 
            TESTCASE 'Feld schon belegt'
-           MOVE 'X' TO FELD(2,1)
-           MOVE '1,2' TO EINGABE
+           MOVE 6 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
            PERFORM DISPLAY-SPIELFELD
            EXPECT SPIEL-STATUS TO BE
-             'FEHLER: Ungültige Eingabe'
- 
+             REG-TTT-ERWARTETER-STATUS
+
            TESTCASE 'Außerhalb des Spielfeldes'
-           MOVE '5,7' TO EINGABE
+           MOVE 7 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
-           EXPECT SPIEL-STATUS TO BE 
-            'FEHLER: Ungültige Eingabe'
-         
+           EXPECT SPIEL-STATUS TO BE
+             REG-TTT-ERWARTETER-STATUS
+
            TESTCASE 'Ungültige Eingabe'
-           MOVE 'a,b' TO EINGABE
+           MOVE 8 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
+           PERFORM PRUEFE-LESE-EINGABE
+           EXPECT SPIEL-STATUS TO BE
+             REG-TTT-ERWARTETER-STATUS
+
+           TESTCASE 'Gewinnt Gegendiagonale'
+           MOVE 9 TO REG-SZENARIO-NR
+           PERFORM LIES-REGRESSIONS-SATZ
            PERFORM PRUEFE-LESE-EINGABE
-           EXPECT SPIEL-STATUS TO BE 
-             'FEHLER: Ungültige Eingabe'
\ No newline at end of file
+           PERFORM PRUEFE-SPIELSTATUS
+           PERFORM DISPLAY-SPIELFELD
+           EXPECT SPIEL-STATUS TO BE
+             REG-TTT-ERWARTETER-STATUS
\ No newline at end of file
