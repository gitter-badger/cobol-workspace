@@ -0,0 +1,610 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTT.
+      * Tic Tac Toe fuer den Spieleabend. Zwei Spieler wechseln sich
+      * am selben oder, ueber die gemeinsame Spieldatei, an getrennten
+      * Terminals ab; wahlweise tritt Spieler O als Computergegner an.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-DATEI ASSIGN TO "TTTSCORE"
+               ORGANIZATION INDEXED
+               ACCESS DYNAMIC
+               RECORD KEY IS SCORE-SCHLUESSEL
+               FILE STATUS IS TTT-SCORE-STATUS.
+
+           SELECT AUDIT-DATEI ASSIGN TO "TTTAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TTT-AUDIT-STATUS.
+
+           SELECT GEMEINSAME-DATEI ASSIGN TO "TTTSHARE"
+               ORGANIZATION INDEXED
+               ACCESS DYNAMIC
+               RECORD KEY IS GS-SPIEL-ID
+               FILE STATUS IS TTT-SHARE-STATUS.
+
+           SELECT REGRESSION-DATEI ASSIGN TO "REGRTEST"
+               ORGANIZATION INDEXED
+               ACCESS DYNAMIC
+               RECORD KEY IS REG-SCHLUESSEL
+               FILE STATUS IS TTT-REGRESSION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-DATEI.
+       01  SCORE-SATZ.
+           05 SCORE-SCHLUESSEL.
+               10 SCORE-DATUM PIC 9(08).
+               10 SCORE-UHRZEIT PIC 9(08).
+           05 SCORE-SPIELER-X PIC X(20).
+           05 SCORE-SPIELER-O PIC X(20).
+           05 SCORE-GEWINNER PIC X(10).
+           05 SCORE-ZUEGE PIC 9(02).
+
+       FD  AUDIT-DATEI.
+       01  AUDIT-SATZ.
+           05 AUDIT-ZUG-NR PIC 9(02).
+           05 AUDIT-FILLER-1 PIC X(01) VALUE SPACE.
+           05 AUDIT-SPIELER PIC X(01).
+           05 AUDIT-FILLER-2 PIC X(01) VALUE SPACE.
+           05 AUDIT-EINGABE PIC X(03).
+           05 AUDIT-FILLER-3 PIC X(01) VALUE SPACE.
+           05 AUDIT-ZEILE PIC 9(01).
+           05 AUDIT-SPALTE PIC 9(01).
+
+       FD  GEMEINSAME-DATEI.
+       01  GEMEINSAMER-SATZ.
+           05 GS-SPIEL-ID PIC X(08).
+           05 GS-SPIELFELD PIC X(09).
+           05 GS-ZUG PIC 9(02).
+           05 GS-AKTIVER-SPIELER PIC X(01).
+           05 GS-SPIEL-STATUS PIC X(40).
+
+       FD  REGRESSION-DATEI.
+           COPY REGRSATZ.
+
+       WORKING-STORAGE SECTION.
+       01  SPIELFELD PIC X(09).
+       01  FELD-BILD REDEFINES SPIELFELD.
+           05 FELD-ZEILE OCCURS 3.
+               10 FELD PIC X(01) OCCURS 3.
+
+       01  EINGABE PIC X(03).
+       01  ZUG PIC 9(02).
+       01  AKTIVER-SPIELER PIC X(01).
+           88 AKTIVER-SPIELER-X VALUE "X".
+           88 AKTIVER-SPIELER-O VALUE "O".
+       01  SPIEL-STATUS PIC X(40).
+
+       01  TTT-SCORE-STATUS PIC XX.
+       01  TTT-AUDIT-STATUS PIC XX.
+       01  TTT-SHARE-STATUS PIC XX.
+       01  TTT-REGRESSION-STATUS PIC XX.
+
+       01  TTT-SCHALTER.
+           05 TTT-EINZELSPIELER PIC X(01) VALUE "N".
+             88 EINZELSPIELER-MODUS-AN VALUE "J".
+           05 TTT-SPIEL-VORBEI PIC X(01) VALUE "N".
+             88 TTT-SPIEL-IST-VORBEI VALUE "J".
+           05 TTT-AUDIT-OFFEN PIC X(01) VALUE "N".
+             88 TTT-AUDIT-IST-OFFEN VALUE "J".
+
+       01  TTT-ZIEL-ZEILE PIC 9(01).
+       01  TTT-ZIEL-SPALTE PIC 9(01).
+       01  TTT-SPALTE-WERT PIC 9(01).
+       01  TTT-ZEILE-WERT PIC 9(01).
+       01  TTT-I PIC 9(02).
+       01  TTT-BELEGTE-FELDER PIC 9(01).
+       01  TTT-LEERE-FELDER PIC 9(01).
+       01  TTT-SPIELER-X-NAME PIC X(20) VALUE "SPIELER X".
+       01  TTT-SPIELER-O-NAME PIC X(20) VALUE "SPIELER O".
+       01  TTT-SPIEL-ID PIC X(08) VALUE SPACES.
+       01  TTT-MEIN-SPIELER PIC X(01) VALUE SPACES.
+       01  TTT-WARTE-EINGABE PIC X(01).
+       01  TTT-SZENARIO-EINGABE PIC X(03) VALUE SPACES.
+       01  TTT-AKTUELLES-DATUM PIC X(21).
+
+      * Acht Gewinnlinien, jeweils drei Zellen als ZEILE/SPALTE-Paare.
+       01  TTT-GEWINNLINIEN.
+           05 FILLER PIC X(06) VALUE "111213".
+           05 FILLER PIC X(06) VALUE "212223".
+           05 FILLER PIC X(06) VALUE "313233".
+           05 FILLER PIC X(06) VALUE "112131".
+           05 FILLER PIC X(06) VALUE "122232".
+           05 FILLER PIC X(06) VALUE "132333".
+           05 FILLER PIC X(06) VALUE "112233".
+           05 FILLER PIC X(06) VALUE "132231".
+       01  TTT-GEWINNLINIEN-TABELLE REDEFINES TTT-GEWINNLINIEN.
+           05 TTT-LINIE OCCURS 8.
+               10 TTT-LINIE-ZELLE OCCURS 3.
+                   15 TTT-LINIE-ZEILE PIC 9(01).
+                   15 TTT-LINIE-SPALTE PIC 9(01).
+       01  TTT-LINIE-NR PIC 9(01).
+       01  TTT-ERSTE-MARKE PIC X(01).
+
+       PROCEDURE DIVISION.
+
+           PERFORM INIT
+           PERFORM STARTE-SPIEL
+           PERFORM SPIEL-SCHLEIFE UNTIL TTT-SPIEL-IST-VORBEI
+           IF TTT-AUDIT-IST-OFFEN
+               CLOSE AUDIT-DATEI
+           END-IF
+
+           GOBACK
+          .
+
+       INIT SECTION.
+           MOVE SPACES TO SPIELFELD
+           MOVE 0 TO ZUG
+           SET AKTIVER-SPIELER-X TO TRUE
+           MOVE "Laufend" TO SPIEL-STATUS
+           MOVE "N" TO TTT-SPIEL-VORBEI
+           .
+           EXIT.
+
+       STARTE-SPIEL SECTION.
+           DISPLAY "Spiel-Kennung fuer gemeinsames Spiel"
+               " (leer = nur dieses Terminal): " WITH NO ADVANCING
+           ACCEPT TTT-SPIEL-ID
+           IF TTT-SPIEL-ID NOT = SPACES
+               DISPLAY "Welcher Spieler sitzt an diesem Terminal"
+                   " (X/O): " WITH NO ADVANCING
+               ACCEPT TTT-MEIN-SPIELER
+           END-IF
+           DISPLAY "Einzelspieler gegen den Computer? (J/N): "
+               WITH NO ADVANCING
+           ACCEPT TTT-EINZELSPIELER
+           DISPLAY "Name fuer Spieler X (leer = SPIELER X): "
+               WITH NO ADVANCING
+           ACCEPT TTT-SPIELER-X-NAME
+           IF TTT-SPIELER-X-NAME = SPACES
+               MOVE "SPIELER X" TO TTT-SPIELER-X-NAME
+           END-IF
+           IF EINZELSPIELER-MODUS-AN
+               MOVE "COMPUTER" TO TTT-SPIELER-O-NAME
+           ELSE
+               DISPLAY "Name fuer Spieler O (leer = SPIELER O): "
+                   WITH NO ADVANCING
+               ACCEPT TTT-SPIELER-O-NAME
+               IF TTT-SPIELER-O-NAME = SPACES
+                   MOVE "SPIELER O" TO TTT-SPIELER-O-NAME
+               END-IF
+           END-IF
+           PERFORM LIES-GEMEINSAMES-SPIEL
+           DISPLAY "Regressions-Szenario laden"
+               " (Szenario-Nr, leer = nein): " WITH NO ADVANCING
+           ACCEPT TTT-SZENARIO-EINGABE
+           IF TTT-SZENARIO-EINGABE IS NUMERIC
+               MOVE TTT-SZENARIO-EINGABE TO REG-SZENARIO-NR
+               PERFORM LIES-REGRESSIONS-SATZ
+           END-IF
+           .
+           EXIT.
+
+       SPIEL-SCHLEIFE SECTION.
+           PERFORM LIES-GEMEINSAMES-SPIEL
+           PERFORM WARTE-AUF-ZUG THRU WARTE-AUF-ZUG-EXIT
+               UNTIL TTT-SPIEL-ID = SPACES
+                  OR AKTIVER-SPIELER = TTT-MEIN-SPIELER
+                  OR SPIEL-STATUS = "Sieg"
+                  OR SPIEL-STATUS = "Unentschieden"
+           IF SPIEL-STATUS = "Sieg" OR SPIEL-STATUS = "Unentschieden"
+               PERFORM DISPLAY-SPIELFELD
+               DISPLAY SPIEL-STATUS
+               SET TTT-SPIEL-IST-VORBEI TO TRUE
+           ELSE
+               PERFORM DISPLAY-SPIELFELD
+               DISPLAY SPIEL-STATUS
+               PERFORM HOLE-MENSCHLICHEN-ZUG
+                   THRU HOLE-MENSCHLICHEN-ZUG-EXIT
+                   UNTIL SPIEL-STATUS = "Laufend"
+                      OR SPIEL-STATUS = "Sieg"
+                      OR SPIEL-STATUS = "Unentschieden"
+               PERFORM SCHREIBE-GEMEINSAMES-SPIEL
+               IF SPIEL-STATUS = "Sieg"
+                  OR SPIEL-STATUS = "Unentschieden"
+                   PERFORM DISPLAY-SPIELFELD
+                   DISPLAY SPIEL-STATUS
+                   SET TTT-SPIEL-IST-VORBEI TO TRUE
+               END-IF
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Holt den Zug des menschlichen Spielers und wiederholt die
+      * Eingabe bei einer FEHLER-Meldung, ohne das Spiel oder die
+      * gemeinsame Spieldatei als beendet zu behandeln.
+      *----------------------------------------------------------------
+       HOLE-MENSCHLICHEN-ZUG-VERARBEITUNG SECTION.
+       HOLE-MENSCHLICHEN-ZUG.
+           DISPLAY "Zug fuer " AKTIVER-SPIELER
+               " (Spalte,Zeile, z.B. 2,3): " WITH NO ADVANCING
+           ACCEPT EINGABE
+           PERFORM PRUEFE-LESE-EINGABE
+           IF SPIEL-STATUS (1:6) = "FEHLER"
+               DISPLAY SPIEL-STATUS
+           END-IF
+           .
+       HOLE-MENSCHLICHEN-ZUG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Zughandshake fuer das gemeinsame Spiel: ist an diesem Terminal
+      * nicht der eigene Spieler am Zug, wird auf Tastendruck hin die
+      * gemeinsame Spieldatei neu gelesen, bis der eigene Spieler dran
+      * ist oder das Spiel vorbei ist.
+      *----------------------------------------------------------------
+       WARTE-AUF-ZUG-VERARBEITUNG SECTION.
+       WARTE-AUF-ZUG.
+           DISPLAY "Warte auf den Zug von " AKTIVER-SPIELER
+               " - <EINGABETASTE> zum Aktualisieren: "
+               WITH NO ADVANCING
+           ACCEPT TTT-WARTE-EINGABE
+           PERFORM LIES-GEMEINSAMES-SPIEL
+           .
+       WARTE-AUF-ZUG-EXIT.
+           EXIT.
+
+       PRUEFE-LESE-EINGABE SECTION.
+           IF EINGABE (1:1) IS NOT NUMERIC
+              OR EINGABE (3:1) IS NOT NUMERIC
+               MOVE "FEHLER: Ungültige Eingabe" TO SPIEL-STATUS
+           ELSE
+               MOVE EINGABE (1:1) TO TTT-SPALTE-WERT
+               MOVE EINGABE (3:1) TO TTT-ZEILE-WERT
+               IF TTT-SPALTE-WERT < 1 OR TTT-SPALTE-WERT > 3
+                  OR TTT-ZEILE-WERT < 1 OR TTT-ZEILE-WERT > 3
+                   MOVE "FEHLER: Ausserhalb des Spielfeldes"
+                     TO SPIEL-STATUS
+               ELSE
+                   IF FELD (TTT-ZEILE-WERT, TTT-SPALTE-WERT) NOT = SPACE
+                       MOVE "FEHLER: Feld bereits belegt"
+                         TO SPIEL-STATUS
+                   ELSE
+                       MOVE TTT-ZEILE-WERT TO TTT-ZIEL-ZEILE
+                       MOVE TTT-SPALTE-WERT TO TTT-ZIEL-SPALTE
+                       PERFORM FUEHRE-ZUG-AUS
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXIT.
+
+       FUEHRE-ZUG-AUS SECTION.
+           MOVE AKTIVER-SPIELER
+             TO FELD (TTT-ZIEL-ZEILE, TTT-ZIEL-SPALTE)
+           ADD 1 TO ZUG
+           PERFORM SCHREIBE-AUDIT-EINTRAG
+           PERFORM PRUEFE-SPIELSTATUS
+           IF SPIEL-STATUS = "Laufend"
+               PERFORM WECHSLE-SPIELER
+               IF EINZELSPIELER-MODUS-AN AND AKTIVER-SPIELER-O
+                   PERFORM COMPUTER-ZUG
+               END-IF
+           ELSE
+               PERFORM SCHREIBE-SPIELSTAND
+           END-IF
+           .
+           EXIT.
+
+       WECHSLE-SPIELER SECTION.
+           IF AKTIVER-SPIELER-X
+               SET AKTIVER-SPIELER-O TO TRUE
+           ELSE
+               SET AKTIVER-SPIELER-X TO TRUE
+           END-IF
+           .
+           EXIT.
+
+       PRUEFE-SPIELSTATUS SECTION.
+           MOVE SPACE TO SPIEL-STATUS
+           PERFORM PRUEFE-LINIE THRU PRUEFE-LINIE-EXIT
+               VARYING TTT-LINIE-NR FROM 1 BY 1
+               UNTIL TTT-LINIE-NR > 8
+                  OR SPIEL-STATUS = "Sieg"
+           IF SPIEL-STATUS NOT = "Sieg"
+               PERFORM ZAEHLE-LEERE-FELDER
+               IF TTT-LEERE-FELDER = 0
+                   MOVE "Unentschieden" TO SPIEL-STATUS
+               ELSE
+                   MOVE "Laufend" TO SPIEL-STATUS
+               END-IF
+           END-IF
+           .
+           EXIT.
+
+       PRUEFE-LINIE-VERARBEITUNG SECTION.
+       PRUEFE-LINIE.
+           MOVE FELD (TTT-LINIE-ZEILE (TTT-LINIE-NR 1)
+                      TTT-LINIE-SPALTE (TTT-LINIE-NR 1))
+             TO TTT-ERSTE-MARKE
+           IF TTT-ERSTE-MARKE NOT = SPACE
+              AND FELD (TTT-LINIE-ZEILE (TTT-LINIE-NR 2)
+                        TTT-LINIE-SPALTE (TTT-LINIE-NR 2))
+                    = TTT-ERSTE-MARKE
+              AND FELD (TTT-LINIE-ZEILE (TTT-LINIE-NR 3)
+                        TTT-LINIE-SPALTE (TTT-LINIE-NR 3))
+                    = TTT-ERSTE-MARKE
+               MOVE "Sieg" TO SPIEL-STATUS
+           END-IF
+           .
+       PRUEFE-LINIE-EXIT.
+           EXIT.
+
+       ZAEHLE-LEERE-FELDER SECTION.
+           MOVE 0 TO TTT-LEERE-FELDER
+           PERFORM ZAEHLE-EIN-FELD THRU ZAEHLE-EIN-FELD-EXIT
+               VARYING TTT-I FROM 1 BY 1 UNTIL TTT-I > 9
+           .
+           EXIT.
+
+       ZAEHLE-EIN-FELD-VERARBEITUNG SECTION.
+       ZAEHLE-EIN-FELD.
+           IF SPIELFELD (TTT-I : 1) = SPACE
+               ADD 1 TO TTT-LEERE-FELDER
+           END-IF
+           .
+       ZAEHLE-EIN-FELD-EXIT.
+           EXIT.
+
+       DISPLAY-SPIELFELD SECTION.
+           PERFORM ZEIGE-ZEILE THRU ZEIGE-ZEILE-EXIT
+               VARYING TTT-I FROM 1 BY 1 UNTIL TTT-I > 3
+           .
+           EXIT.
+
+       ZEIGE-ZEILE-VERARBEITUNG SECTION.
+       ZEIGE-ZEILE.
+           DISPLAY FELD (TTT-I 1) " | " FELD (TTT-I 2)
+               " | " FELD (TTT-I 3)
+           .
+       ZEIGE-ZEILE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Einzelspieler-Modus: Computer zieht fuer den aktiven Spieler.
+      *----------------------------------------------------------------
+       COMPUTER-ZUG SECTION.
+           PERFORM SUCHE-GEWINNZUG
+           IF TTT-ZIEL-ZEILE = 0
+               PERFORM SUCHE-BLOCKZUG
+           END-IF
+           IF TTT-ZIEL-ZEILE = 0
+               IF FELD (2, 2) = SPACE
+                   MOVE 2 TO TTT-ZIEL-ZEILE
+                   MOVE 2 TO TTT-ZIEL-SPALTE
+               END-IF
+           END-IF
+           IF TTT-ZIEL-ZEILE = 0
+               PERFORM SUCHE-FREIE-ECKE
+           END-IF
+           IF TTT-ZIEL-ZEILE = 0
+               PERFORM SUCHE-FREIES-FELD
+           END-IF
+           IF TTT-ZIEL-ZEILE NOT = 0
+               PERFORM FUEHRE-ZUG-AUS
+           END-IF
+           .
+           EXIT.
+
+       SUCHE-GEWINNZUG SECTION.
+           MOVE 0 TO TTT-ZIEL-ZEILE
+           PERFORM PRUEFE-LINIE-AUF-GEWINNZUG
+               THRU PRUEFE-LINIE-AUF-GEWINNZUG-EXIT
+               VARYING TTT-LINIE-NR FROM 1 BY 1
+               UNTIL TTT-LINIE-NR > 8 OR TTT-ZIEL-ZEILE NOT = 0
+           .
+           EXIT.
+
+       SUCHE-BLOCKZUG SECTION.
+           PERFORM WECHSLE-SPIELER
+           MOVE 0 TO TTT-ZIEL-ZEILE
+           PERFORM PRUEFE-LINIE-AUF-GEWINNZUG
+               THRU PRUEFE-LINIE-AUF-GEWINNZUG-EXIT
+               VARYING TTT-LINIE-NR FROM 1 BY 1
+               UNTIL TTT-LINIE-NR > 8 OR TTT-ZIEL-ZEILE NOT = 0
+           PERFORM WECHSLE-SPIELER
+           .
+           EXIT.
+
+       PRUEFE-LINIE-AUF-GEWINNZUG-VERARBEITUNG SECTION.
+       PRUEFE-LINIE-AUF-GEWINNZUG.
+           MOVE 0 TO TTT-BELEGTE-FELDER
+           MOVE 0 TO TTT-ZEILE-WERT
+           MOVE 0 TO TTT-SPALTE-WERT
+           PERFORM PRUEFE-ZELLE-AUF-GEWINNZUG
+               THRU PRUEFE-ZELLE-AUF-GEWINNZUG-EXIT
+               VARYING TTT-I FROM 1 BY 1 UNTIL TTT-I > 3
+           .
+       PRUEFE-LINIE-AUF-GEWINNZUG-EXIT.
+           EXIT.
+
+       PRUEFE-ZELLE-AUF-GEWINNZUG-VERARBEITUNG SECTION.
+       PRUEFE-ZELLE-AUF-GEWINNZUG.
+           EVALUATE FELD (TTT-LINIE-ZEILE (TTT-LINIE-NR TTT-I)
+                          TTT-LINIE-SPALTE (TTT-LINIE-NR TTT-I))
+               WHEN AKTIVER-SPIELER
+                   ADD 1 TO TTT-BELEGTE-FELDER
+               WHEN SPACE
+                   MOVE TTT-LINIE-ZEILE (TTT-LINIE-NR TTT-I)
+                     TO TTT-ZEILE-WERT
+                   MOVE TTT-LINIE-SPALTE (TTT-LINIE-NR TTT-I)
+                     TO TTT-SPALTE-WERT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF TTT-I = 3 AND TTT-BELEGTE-FELDER = 2
+              AND TTT-ZEILE-WERT NOT = 0
+               MOVE TTT-ZEILE-WERT TO TTT-ZIEL-ZEILE
+               MOVE TTT-SPALTE-WERT TO TTT-ZIEL-SPALTE
+           END-IF
+           .
+       PRUEFE-ZELLE-AUF-GEWINNZUG-EXIT.
+           EXIT.
+
+       SUCHE-FREIE-ECKE SECTION.
+           MOVE 0 TO TTT-ZIEL-ZEILE
+           IF FELD (1, 1) = SPACE
+               MOVE 1 TO TTT-ZIEL-ZEILE MOVE 1 TO TTT-ZIEL-SPALTE
+           ELSE
+               IF FELD (1, 3) = SPACE
+                   MOVE 1 TO TTT-ZIEL-ZEILE MOVE 3 TO TTT-ZIEL-SPALTE
+               ELSE
+                   IF FELD (3, 1) = SPACE
+                       MOVE 3 TO TTT-ZIEL-ZEILE
+                       MOVE 1 TO TTT-ZIEL-SPALTE
+                   ELSE
+                       IF FELD (3, 3) = SPACE
+                           MOVE 3 TO TTT-ZIEL-ZEILE
+                           MOVE 3 TO TTT-ZIEL-SPALTE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXIT.
+
+       SUCHE-FREIES-FELD SECTION.
+           MOVE 0 TO TTT-ZIEL-ZEILE
+           PERFORM SUCHE-FREIE-ZELLE THRU SUCHE-FREIE-ZELLE-EXIT
+               VARYING TTT-I FROM 1 BY 1
+               UNTIL TTT-I > 9 OR TTT-ZIEL-ZEILE NOT = 0
+           .
+           EXIT.
+
+       SUCHE-FREIE-ZELLE-VERARBEITUNG SECTION.
+       SUCHE-FREIE-ZELLE.
+           IF SPIELFELD (TTT-I : 1) = SPACE
+               COMPUTE TTT-ZIEL-ZEILE = ((TTT-I - 1) / 3) + 1
+               COMPUTE TTT-ZIEL-SPALTE =
+                   TTT-I - ((TTT-ZIEL-ZEILE - 1) * 3)
+           END-IF
+           .
+       SUCHE-FREIE-ZELLE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Nachlaufbuch: jeder angenommene Zug wird protokolliert.
+      *----------------------------------------------------------------
+       SCHREIBE-AUDIT-EINTRAG SECTION.
+           IF NOT TTT-AUDIT-IST-OFFEN
+               OPEN EXTEND AUDIT-DATEI
+               IF TTT-AUDIT-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-DATEI
+               END-IF
+               SET TTT-AUDIT-IST-OFFEN TO TRUE
+           END-IF
+           MOVE SPACES TO AUDIT-SATZ
+           MOVE ZUG TO AUDIT-ZUG-NR
+           MOVE AKTIVER-SPIELER TO AUDIT-SPIELER
+           MOVE TTT-ZIEL-SPALTE TO AUDIT-EINGABE (1:1)
+           MOVE "," TO AUDIT-EINGABE (2:1)
+           MOVE TTT-ZIEL-ZEILE TO AUDIT-EINGABE (3:1)
+           MOVE TTT-ZIEL-ZEILE TO AUDIT-ZEILE
+           MOVE TTT-ZIEL-SPALTE TO AUDIT-SPALTE
+           WRITE AUDIT-SATZ
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Ergebnisliste: ein Satz je beendetem Spiel.
+      *----------------------------------------------------------------
+       SCHREIBE-SPIELSTAND SECTION.
+           OPEN I-O SCORE-DATEI
+           IF TTT-SCORE-STATUS NOT = "00"
+               OPEN OUTPUT SCORE-DATEI
+               CLOSE SCORE-DATEI
+               OPEN I-O SCORE-DATEI
+           END-IF
+           IF TTT-SCORE-STATUS = "00"
+               MOVE SPACES TO SCORE-SATZ
+               MOVE FUNCTION CURRENT-DATE TO TTT-AKTUELLES-DATUM
+               MOVE TTT-AKTUELLES-DATUM (1:8) TO SCORE-DATUM
+               MOVE TTT-AKTUELLES-DATUM (9:8) TO SCORE-UHRZEIT
+               MOVE TTT-SPIELER-X-NAME TO SCORE-SPIELER-X
+               MOVE TTT-SPIELER-O-NAME TO SCORE-SPIELER-O
+               IF SPIEL-STATUS = "Sieg"
+                   IF AKTIVER-SPIELER-X
+                       MOVE "X" TO SCORE-GEWINNER
+                   ELSE
+                       MOVE "O" TO SCORE-GEWINNER
+                   END-IF
+               ELSE
+                   MOVE "UNENTSCH" TO SCORE-GEWINNER
+               END-IF
+               MOVE ZUG TO SCORE-ZUEGE
+               WRITE SCORE-SATZ
+               CLOSE SCORE-DATEI
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Gemeinsame Spieldatei: erlaubt zwei Terminals dasselbe Spiel.
+      *----------------------------------------------------------------
+       LIES-GEMEINSAMES-SPIEL SECTION.
+           IF TTT-SPIEL-ID NOT = SPACES
+               OPEN I-O GEMEINSAME-DATEI
+               IF TTT-SHARE-STATUS = "00"
+                   MOVE TTT-SPIEL-ID TO GS-SPIEL-ID
+                   READ GEMEINSAME-DATEI
+                   IF TTT-SHARE-STATUS = "00"
+                       MOVE GS-SPIELFELD TO SPIELFELD
+                       MOVE GS-ZUG TO ZUG
+                       MOVE GS-AKTIVER-SPIELER TO AKTIVER-SPIELER
+                       MOVE GS-SPIEL-STATUS TO SPIEL-STATUS
+                   END-IF
+                   CLOSE GEMEINSAME-DATEI
+               END-IF
+           END-IF
+           .
+           EXIT.
+
+       SCHREIBE-GEMEINSAMES-SPIEL SECTION.
+           IF TTT-SPIEL-ID NOT = SPACES
+               OPEN I-O GEMEINSAME-DATEI
+               IF TTT-SHARE-STATUS NOT = "00"
+                   OPEN OUTPUT GEMEINSAME-DATEI
+                   CLOSE GEMEINSAME-DATEI
+                   OPEN I-O GEMEINSAME-DATEI
+               END-IF
+               IF TTT-SHARE-STATUS = "00"
+                   MOVE TTT-SPIEL-ID TO GS-SPIEL-ID
+                   MOVE SPIELFELD TO GS-SPIELFELD
+                   MOVE ZUG TO GS-ZUG
+                   MOVE AKTIVER-SPIELER TO GS-AKTIVER-SPIELER
+                   MOVE SPIEL-STATUS TO GS-SPIEL-STATUS
+                   REWRITE GEMEINSAMER-SATZ
+                   IF TTT-SHARE-STATUS NOT = "00"
+                       WRITE GEMEINSAMER-SATZ
+                   END-IF
+                   CLOSE GEMEINSAME-DATEI
+               END-IF
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Regressionsszenario laden: setzt das Spielfeld auf einen der in
+      * REGRTEST hinterlegten Testfaelle, ueber REG-SZENARIO-NR
+      * ausgewaehlt. Dient sowohl der automatisierten Nachpruefung als
+      * auch dem schnellen Nachstellen einer gemeldeten Spielsituation.
+      *----------------------------------------------------------------
+       LIES-REGRESSIONS-SATZ SECTION.
+           MOVE "TTT" TO REG-PROGRAMM
+           OPEN INPUT REGRESSION-DATEI
+           IF TTT-REGRESSION-STATUS = "00"
+               READ REGRESSION-DATEI
+               IF TTT-REGRESSION-STATUS = "00"
+                   MOVE REG-TTT-STARTFELD TO SPIELFELD
+                   MOVE REG-TTT-ZUG TO ZUG
+                   MOVE REG-TTT-AKTIVER-SPIELER TO AKTIVER-SPIELER
+                   MOVE REG-TTT-EINGABE TO EINGABE
+               END-IF
+               CLOSE REGRESSION-DATEI
+           END-IF
+           .
+           EXIT.
+
+       END PROGRAM TTT.
